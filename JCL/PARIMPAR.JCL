@@ -0,0 +1,53 @@
+//PARIMPAR JOB (ACCTNO),'CTA PARITY CHECK',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//*  PARIMPAR                                                        *
+//*  RUNS PROGRAMAPAROUIMPAR AGAINST THE NIGHTLY NUMERO-FILE FEED    *
+//*  AS PART OF THE OVERNIGHT RECONCILIATION CYCLE.  RUN-CONTROL     *
+//*  PARAMETERS (RUN MODE AND CHECKPOINT INTERVAL) ARE SUPPLIED ON   *
+//*  SYSIN SO OPS CAN ADJUST THEM WITHOUT A RECOMPILE.                *
+//*---------------------------------------------------------------------
+//*  MODIFICATION HISTORY                                            *
+//*  DATE      INIT  DESCRIPTION                                     *
+//*  --------  ----  ---------------------------------------------   *
+//*  08/09/26  RA    ORIGINAL VERSION.                                *
+//*  08/09/26  RA    ADDED AUDFILE DD AND AN 8-CHARACTER JOB ID ON    *
+//*                  THE SYSIN CARD SO EACH RUN LEAVES AN AUDIT       *
+//*                  TRAIL RECORD IDENTIFYING THIS JOB.               *
+//*  08/09/26  RA    CHANGED RESFILE/REJFILE TO DISP=MOD SO A         *
+//*                  RESTARTED STEP CAN REOPEN THEM FOR EXTEND        *
+//*                  INSTEAD OF FAILING ALLOCATION AS DISP=NEW.       *
+//*                  CHANGED THE ABNORMAL DISPOSITION ON CKPTFILE,    *
+//*                  RESFILE, REJFILE AND AUDFILE FROM DELETE TO      *
+//*                  CATLG SO AN ABEND DOES NOT DESTROY THE VERY      *
+//*                  CHECKPOINT/AUDIT DATA A RESTART OR AN AUDITOR    *
+//*                  NEEDS.                                           *
+//*  08/09/26  RA    CORRECTED RESFILE/REJFILE/CKPTFILE/AUDFILE LRECL *
+//*                  VALUES, WHICH HAD ALL BEEN COPIED FROM A COMMON  *
+//*                  080 TEMPLATE INSTEAD OF MATCHING EACH FILE'S     *
+//*                  ACTUAL RECORD LAYOUT.                            *
+//*********************************************************************
+//STEP010  EXEC PGM=PROGRAMAPAROUIMPAR
+//STEPLIB  DD  DSN=CTA.PROD.LOADLIB,DISP=SHR
+//NUMFILE  DD  DSN=CTA.PROD.CTA100.NUMFILE,DISP=SHR
+//RESFILE  DD  DSN=CTA.PROD.CTA100.RESFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=010,BLKSIZE=0)
+//REJFILE  DD  DSN=CTA.PROD.CTA100.REJFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=009,BLKSIZE=0)
+//CKPTFILE DD  DSN=CTA.PROD.CTA100.CKPTFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=049,BLKSIZE=0)
+//AUDFILE  DD  DSN=CTA.PROD.CTA100.AUDFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=043,BLKSIZE=0)
+//SYSIN    DD  *
+FILE-BATCH00100PARIMPAR
+/*
+//SYSOUT   DD  SYSOUT=*
+//SYSPRINT DD  SYSOUT=*
