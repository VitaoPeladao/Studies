@@ -1,20 +1,721 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGRAMAPAROUIMPAR.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-           77 X PIC 99.
-           77 RESULT PIC 99.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           DISPLAY "Insira um NUMERO".
-           ACCEPT X.
-           DIVIDE X BY 2 GIVING X REMAINDER RESULT
-           IF RESULT = 0
-               DISPLAY "Numero Par"
-               CONTINUE
-           ELSE
-               DISPLAY "Numero Impar"
-           END-IF.
-           STOP RUN.
-       END PROGRAM PROGRAMAPAROUIMPAR.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    PROGRAMAPAROUIMPAR.
+000030 AUTHOR.        R ALMEIDA.
+000040 INSTALLATION.  CTA - CONTROLE E AUDITORIA.
+000050 DATE-WRITTEN.  03/10/15.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*  MODIFICATION HISTORY                                         *
+000090*------------------------------------------------------------------
+000100*  DATE      INIT  DESCRIPTION
+000110*  --------  ----  ------------------------------------------------
+000120*  03/10/15  RA    ORIGINAL VERSION - SINGLE NUMBER PARITY CHECK
+000130*                  VIA CONSOLE ACCEPT.
+000140*  08/09/26  RA    REPLACED CONSOLE ACCEPT WITH A NUMERO-FILE
+000150*                  BATCH INPUT LOOP SO A WHOLE FILE OF NUMBERS
+000160*                  CAN BE CLASSIFIED IN ONE RUN.
+000170*  08/09/26  RA    ADDED RESULTADO-FILE, WRITTEN FROM THE SHARED
+000180*                  NUMCLASS COPYBOOK, SO DOWNSTREAM JOBS CAN PICK
+000190*                  UP CLASSIFIED NUMBERS WITHOUT RE-KEYING THEM.
+000200*  08/09/26  RA    ADDED VALIDATION AHEAD OF THE DIVIDE, WITH
+000210*                  REJECT-FILE LOGGING OF NON-NUMERIC OR NEGATIVE
+000220*                  INPUT SO BAD DATA NO LONGER ABENDS THE BATCH.
+000230*                  ALSO STOPPED THE DIVIDE FROM OVERWRITING X
+000240*                  WITH THE QUOTIENT SO RESULTADO-FILE CARRIES
+000250*                  THE ORIGINAL NUMBER, NOT X/2.
+000260*  08/09/26  RA    ADDED AN END-OF-JOB SUMMARY REPORT - RECORDS
+000270*                  PROCESSED, PAR/IMPAR COUNTS AND TOTALS - SO
+000280*                  THE BATCH CAN BE RECONCILED AGAINST THE
+000290*                  SOURCE SYSTEM'S RECORD COUNT.
+000300*  08/09/26  RA    WIDENED THE NUMBER FIELDS FROM PIC 99 TO
+000310*                  PIC 9(07) SO REAL 6-7 DIGIT ACCOUNT/DOCUMENT
+000320*                  NUMBERS NO LONGER HAVE TO BE PRE-TRUNCATED.
+000330*  08/09/26  RA    ADDED CHECKPOINT-FILE.  THE RUN NOW WRITES A
+000340*                  CHECKPOINT EVERY WS-CHECKPOINT-INTERVAL
+000350*                  RECORDS AND AT END OF JOB, AND ON STARTUP
+000360*                  SKIPS PAST ANY RECORDS A PRIOR RUN ALREADY
+000370*                  CLASSIFIED, SO A RESTART AFTER AN ABEND DOES
+000380*                  NOT REPROCESS OR DUPLICATE OUTPUT.
+000390*  08/09/26  RA    ADDED AN OPTIONAL SYSIN CONTROL CARD (RUN
+000400*                  MODE AND CHECKPOINT INTERVAL) READ AT START
+000410*                  OF JOB, SO OPS CAN DRIVE THE RUN FROM THE
+000420*                  PARIMPAR JCL MEMBER INSTEAD OF RELYING ON
+000430*                  COMPILED-IN DEFAULTS.
+000440*  08/09/26  RA    TAGGED EACH CLASSIFIED RECORD WITH NC-MULT5
+000450*                  AND NC-MULT10 IN ADDITION TO PAR/IMPAR, SO
+000460*                  BATCH-BOUNDARY MARKERS (MULTIPLES OF 5) COME
+000470*                  OUT OF THIS RUN INSTEAD OF A SEPARATE MANUAL
+000480*                  PASS OVER RESULTADO-FILE.
+000490*  08/09/26  RA    ADDED AUDIT-FILE.  EVERY RUN NOW APPENDS ONE
+000500*                  RECORD SHOWING THE RUN DATE, TIME, JOB ID AND
+000510*                  RECORD/REJECT COUNTS, SO PRIOR RUNS CAN BE
+000520*                  TRACED WITHOUT DIGGING THROUGH JOB LOGS. THE
+000530*                  JOB ID NOW COMES FROM THE SYSIN CONTROL CARD.
+000540******************************************************************
+000550 ENVIRONMENT DIVISION.
+000560 INPUT-OUTPUT SECTION.
+000570 FILE-CONTROL.
+000580     SELECT NUMERO-FILE ASSIGN TO NUMFILE
+000590         ORGANIZATION IS LINE SEQUENTIAL
+000600         FILE STATUS IS WS-NUM-FILE-STATUS.
+000610     SELECT RESULTADO-FILE ASSIGN TO RESFILE
+000620         ORGANIZATION IS LINE SEQUENTIAL
+000630         FILE STATUS IS WS-RES-FILE-STATUS.
+000640     SELECT REJECT-FILE ASSIGN TO REJFILE
+000650         ORGANIZATION IS LINE SEQUENTIAL
+000660         FILE STATUS IS WS-REJ-FILE-STATUS.
+000670     SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+000680         ORGANIZATION IS LINE SEQUENTIAL
+000690         FILE STATUS IS WS-CKPT-FILE-STATUS.
+000700     SELECT CONTROL-CARD-FILE ASSIGN TO SYSIN
+000710         ORGANIZATION IS LINE SEQUENTIAL
+000720         FILE STATUS IS WS-CTL-FILE-STATUS.
+000730     SELECT AUDIT-FILE ASSIGN TO AUDFILE
+000740         ORGANIZATION IS LINE SEQUENTIAL
+000750         FILE STATUS IS WS-AUD-FILE-STATUS.
+000760 DATA DIVISION.
+000770 FILE SECTION.
+000780******************************************************************
+000790*  NUMERO-FILE - ONE CANDIDATE NUMBER PER RECORD, SUPPLIED BY    *
+000800*  THE NIGHTLY RECONCILIATION STREAM.                           *
+000810******************************************************************
+000820 FD  NUMERO-FILE
+000830     RECORDING MODE IS F.
+000840 01  NUMERO-RECORD.
+000850     05  NR-NUMERO              PIC 9(07).
+000860     05  NR-NUMERO-X REDEFINES NR-NUMERO
+000870                             PIC X(07).
+000880 
+000890******************************************************************
+000900*  RESULTADO-FILE - ONE CLASSIFIED NUMBER PER RECORD, LAYOUT     *
+000910*  SHARED WITH DOWNSTREAM PROGRAMS VIA THE NUMCLASS COPYBOOK.    *
+000920******************************************************************
+000930 FD  RESULTADO-FILE
+000940     RECORDING MODE IS F.
+000950     COPY NUMCLASS.
+000960
+000970******************************************************************
+000980*  REJECT-FILE - ONE REJECTED NUMERO-FILE RECORD PER LINE,       *
+000990*  LAYOUT SHARED VIA THE REJCLASS COPYBOOK.                      *
+001000******************************************************************
+001010 FD  REJECT-FILE
+001020     RECORDING MODE IS F.
+001030     COPY REJCLASS.
+001040
+001050******************************************************************
+001060*  CHECKPOINT-FILE - ONE RESTART MARKER PER LINE.  THE LAST      *
+001070*  RECORD WRITTEN IS THE LAST NUMERO-FILE RECORD NUMBER          *
+001080*  SUCCESSFULLY CLASSIFIED OR REJECTED BY THIS RUN, PLUS THE     *
+001090*  RUNNING SUMMARY COUNTERS AS OF THAT POINT, SO A RESTART       *
+001100*  PICKS THE TOTALS UP WHERE THE PRIOR ATTEMPT LEFT OFF INSTEAD  *
+001110*  OF REPORTING ONLY THE POST-RESTART TAIL.                      *
+001120******************************************************************
+001130 FD  CHECKPOINT-FILE
+001140     RECORDING MODE IS F.
+001150 01  CHECKPOINT-RECORD.
+001160     05  CKPT-LAST-RECORD        PIC 9(07).
+001170     05  CKPT-TOTAL-COUNT        PIC 9(05).
+001180     05  CKPT-REJECT-COUNT       PIC 9(05).
+001190     05  CKPT-PAR-COUNT          PIC 9(05).
+001200     05  CKPT-IMPAR-COUNT        PIC 9(05).
+001210     05  CKPT-PAR-SUM            PIC 9(11).
+001220     05  CKPT-IMPAR-SUM          PIC 9(11).
+001230
+001240******************************************************************
+001250*  CONTROL-CARD-FILE - ONE OPTIONAL SYSIN CONTROL CARD GIVING    *
+001260*  THE RUN MODE, CHECKPOINT INTERVAL AND JOB/STEP ID FOR THIS    *
+001270*  EXECUTION.                                                    *
+001280******************************************************************
+001290 FD  CONTROL-CARD-FILE
+001300     RECORDING MODE IS F.
+001310 01  CONTROL-CARD-RECORD.
+001320     05  CTL-RUN-MODE            PIC X(10).
+001330     05  CTL-CHECKPOINT-INTERVAL PIC 9(05).
+001340     05  CTL-JOB-ID              PIC X(08).
+001350
+001360******************************************************************
+001370*  AUDIT-FILE - PERSISTENT TRAIL OF EVERY EXECUTION - WHEN IT    *
+001380*  RAN, UNDER WHAT JOB/STEP, AND HOW MANY RECORDS IT HANDLED.    *
+001390*  APPENDED TO, NEVER OVERWRITTEN, SO A MONTH-END RECONCILIATION *
+001400*  BREAK CAN BE TRACED BACK TO THE RUN THAT PROCESSED A BATCH.   *
+001410******************************************************************
+001420 FD  AUDIT-FILE
+001430     RECORDING MODE IS F.
+001440 01  AUDIT-RECORD.
+001450     05  AUD-RUN-DATE            PIC 9(08).
+001460     05  AUD-RUN-TIME            PIC 9(08).
+001470     05  AUD-JOB-ID              PIC X(08).
+001480     05  AUD-RECORDS-IN          PIC 9(07).
+001490     05  AUD-RECORDS-OUT         PIC 9(07).
+001500     05  AUD-REJECT-COUNT        PIC 9(05).
+001510
+001520 WORKING-STORAGE SECTION.
+001530******************************************************************
+001540*  SWITCHES                                                     *
+001550******************************************************************
+001560 77  WS-EOF-SW               PIC X(01)      VALUE "N".
+001570     88  WS-EOF                              VALUE "Y".
+001580     88  WS-NOT-EOF                          VALUE "N".
+001590 77  WS-VALID-SW             PIC X(01)      VALUE "Y".
+001600     88  WS-VALID                            VALUE "Y".
+001610     88  WS-INVALID                          VALUE "N".
+001620 77  WS-CKPT-EOF-SW           PIC X(01)      VALUE "N".
+001630     88  WS-CKPT-EOF                         VALUE "Y".
+001640 77  WS-FATAL-SW              PIC X(01)      VALUE "N".
+001650     88  WS-FATAL                            VALUE "Y".
+001660     88  WS-NOT-FATAL                        VALUE "N".
+001670 77  WS-CKPT-FILE-STATUS      PIC X(02)      VALUE SPACES.
+001680 77  WS-CTL-FILE-STATUS       PIC X(02)      VALUE SPACES.
+001690 77  WS-AUD-FILE-STATUS       PIC X(02)      VALUE SPACES.
+001700 77  WS-NUM-FILE-STATUS       PIC X(02)      VALUE SPACES.
+001710 77  WS-RES-FILE-STATUS       PIC X(02)      VALUE SPACES.
+001720 77  WS-REJ-FILE-STATUS       PIC X(02)      VALUE SPACES.
+001730
+001740*****************************************************************
+001750*  WORKING FIELDS FOR THE RUN AUDIT TRAIL                        *
+001760*****************************************************************
+001770 77  WS-JOB-ID                PIC X(08)      VALUE "UNKNOWN".
+001780 77  WS-RUN-DATE              PIC 9(08)      VALUE ZERO.
+001790 77  WS-RUN-TIME              PIC 9(08)      VALUE ZERO.
+001800******************************************************************
+001810*  WORKING FIELDS FOR THE PARITY CHECK                          *
+001820******************************************************************
+001830 77  X                       PIC 9(07)      VALUE ZERO.
+001840 77  RESULT                  PIC 99         VALUE ZERO.
+001850 77  WS-QUOTIENT             PIC 9(07)      VALUE ZERO.
+001860
+001870*****************************************************************
+001880*  WORKING FIELDS FOR THE MULT5/MULT10 CATEGORY CHECKS           *
+001890*****************************************************************
+001900 77  WS-MULT5-QUOTIENT       PIC 9(07)      VALUE ZERO.
+001910 77  WS-MULT5-REMAINDER      PIC 9(01)      VALUE ZERO.
+001920 77  WS-MULT10-QUOTIENT      PIC 9(07)      VALUE ZERO.
+001930 77  WS-MULT10-REMAINDER     PIC 9(01)      VALUE ZERO.
+001940
+001950******************************************************************
+001960*  WORKING FIELDS FOR INPUT VALIDATION AND THE REJECT LOG        *
+001970******************************************************************
+001980 77  WS-REJECT-COUNT         PIC 9(05)      VALUE ZERO.
+001990
+002000*****************************************************************
+002010*  WORKING FIELDS FOR THE END-OF-JOB SUMMARY REPORT              *
+002020*****************************************************************
+002030 77  WS-TOTAL-COUNT          PIC 9(05)      VALUE ZERO.
+002040 77  WS-PAR-COUNT            PIC 9(05)      VALUE ZERO.
+002050 77  WS-IMPAR-COUNT          PIC 9(05)      VALUE ZERO.
+002060 77  WS-PAR-SUM              PIC 9(11)      VALUE ZERO.
+002070 77  WS-IMPAR-SUM            PIC 9(11)      VALUE ZERO.
+002080
+002090*****************************************************************
+002100*  WORKING FIELDS FOR RESTART/CHECKPOINT PROCESSING              *
+002110*****************************************************************
+002120 77  WS-RECORD-NUMBER        PIC 9(07)      VALUE ZERO.
+002130 77  WS-RESTART-POINT        PIC 9(07)      VALUE ZERO.
+002140 77  WS-CHECKPOINT-INTERVAL  PIC 9(05)      VALUE 00100.
+002150 77  WS-CKPT-QUOTIENT        PIC 9(07)      VALUE ZERO.
+002160 77  WS-CKPT-REMAINDER       PIC 9(05)      VALUE ZERO.
+002170
+002180 PROCEDURE DIVISION.
+002190******************************************************************
+002200*  0000-MAINLINE                                                *
+002210*  DRIVES INITIALISATION, THE MAIN FILE-PROCESSING LOOP AND     *
+002220*  END-OF-JOB TERMINATION.  A FATAL OPEN ERROR OR AN OVERFLOWED *
+002230*  ACCUMULATOR ROUTES TO 9500-ABORT-RUN INSTEAD OF THE NORMAL   *
+002240*  END-OF-JOB PROCESSING IN 9000-TERMINATE.                     *
+002250******************************************************************
+002260 0000-MAINLINE.
+002270     PERFORM 1000-INITIALIZE
+002280         THRU 1000-INITIALIZE-EXIT.
+002290     IF WS-NOT-FATAL
+002300         PERFORM 2000-PROCESS-FILE
+002310             THRU 2000-PROCESS-FILE-EXIT
+002320             UNTIL WS-EOF
+002330     END-IF.
+002340     IF WS-FATAL
+002350         PERFORM 9500-ABORT-RUN
+002360             THRU 9500-ABORT-RUN-EXIT
+002370     ELSE
+002380         PERFORM 9000-TERMINATE
+002390             THRU 9000-TERMINATE-EXIT
+002400     END-IF.
+002410     STOP RUN.
+002420 0000-MAINLINE-EXIT.
+002430     EXIT.
+002440
+002450******************************************************************
+002460*  1000-INITIALIZE                                              *
+002470*  OPENS THE NUMERO-FILE, LOADS ANY CHECKPOINT LEFT BY A PRIOR  *
+002480*  RUN, OPENS THE OUTPUT FILES IN A MODE THAT MATCHES WHETHER   *
+002490*  THIS IS A FRESH RUN OR A RESTART, AND PRIMES THE READ PAST   *
+002500*  ANY RECORDS ALREADY CLASSIFIED.  ANY FAILED OPEN OF A        *
+002510*  REQUIRED FILE SETS WS-FATAL AND SKIPS THE REST OF THIS       *
+002520*  PARAGRAPH, SO 0000-MAINLINE CAN ROUTE TO A CONTROLLED ABORT  *
+002530*  INSTEAD OF LETTING THE RUN CONTINUE ON A MISSING FILE OR     *
+002540*  HARD-ABEND ON THE FIRST UNCHECKED I/O AGAINST IT.            *
+002550******************************************************************
+002560 1000-INITIALIZE.
+002570     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+002580     ACCEPT WS-RUN-TIME FROM TIME.
+002590     PERFORM 1010-OPEN-AUDIT-FILE
+002600         THRU 1010-OPEN-AUDIT-FILE-EXIT.
+002610     IF WS-FATAL
+002620         GO TO 1000-INITIALIZE-EXIT
+002630     END-IF.
+002640     PERFORM 1050-READ-CONTROL-CARD
+002650         THRU 1050-READ-CONTROL-CARD-EXIT.
+002660     OPEN INPUT NUMERO-FILE.
+002670     IF WS-NUM-FILE-STATUS NOT = "00"
+002680         DISPLAY "PROGRAMAPAROUIMPAR - UNABLE TO OPEN NUMFILE, "
+002690             "FILE STATUS = " WS-NUM-FILE-STATUS
+002700         SET WS-FATAL TO TRUE
+002710         GO TO 1000-INITIALIZE-EXIT
+002720     END-IF.
+002730     PERFORM 1100-LOAD-CHECKPOINT
+002740         THRU 1100-LOAD-CHECKPOINT-EXIT.
+002750     IF WS-RESTART-POINT > ZERO
+002760         OPEN EXTEND RESULTADO-FILE
+002770         OPEN EXTEND REJECT-FILE
+002780     ELSE
+002790         OPEN OUTPUT RESULTADO-FILE
+002800         OPEN OUTPUT REJECT-FILE
+002810     END-IF.
+002820     IF WS-RES-FILE-STATUS NOT = "00"
+002830         OR WS-REJ-FILE-STATUS NOT = "00"
+002840         DISPLAY "PROGRAMAPAROUIMPAR - UNABLE TO OPEN RESFILE/"
+002850             "REJFILE, FILE STATUS = " WS-RES-FILE-STATUS
+002860             "/" WS-REJ-FILE-STATUS
+002870         SET WS-FATAL TO TRUE
+002880         GO TO 1000-INITIALIZE-EXIT
+002890     END-IF.
+002900     OPEN OUTPUT CHECKPOINT-FILE.
+002910     PERFORM 2100-READ-NUMERO-FILE
+002920         THRU 2100-READ-NUMERO-FILE-EXIT.
+002930     PERFORM 1200-SKIP-TO-RESTART-POINT
+002940         THRU 1200-SKIP-TO-RESTART-POINT-EXIT.
+002950 1000-INITIALIZE-EXIT.
+002960     EXIT.
+002970
+002980******************************************************************
+002990*  1010-OPEN-AUDIT-FILE                                          *
+003000*  OPENS THE AUDIT TRAIL FOR APPEND.  THE FIRST RUN EVER FINDS    *
+003010*  NO AUDFILE ON DISK, SO OPEN EXTEND IS TRIED FIRST AND, IF THE  *
+003020*  FILE DOES NOT YET EXIST, FALLS BACK TO OPEN OUTPUT TO CREATE   *
+003030*  IT.  EVERY RUN AFTER THAT APPENDS TO THE SAME AUDFILE.  IF     *
+003040*  THAT FALLBACK ALSO FAILS, THE RUN IS ABORTED THE SAME WAY AS   *
+003050*  A FAILED NUMERO-FILE/RESULTADO-FILE/REJECT-FILE OPEN, SINCE    *
+003060*  OTHERWISE THE JOB WOULD FINISH CLEAN WHILE REQUEST 009'S       *
+003070*  ENTIRE AUDIT-TRAIL DELIVERABLE SILENTLY NEVER HAPPENED.        *
+003080******************************************************************
+003090 1010-OPEN-AUDIT-FILE.
+003100     OPEN EXTEND AUDIT-FILE.
+003110     IF WS-AUD-FILE-STATUS NOT = "00"
+003120         OPEN OUTPUT AUDIT-FILE
+003130         IF WS-AUD-FILE-STATUS NOT = "00"
+003140             DISPLAY "PROGRAMAPAROUIMPAR - UNABLE TO OPEN "
+003150                 "AUDFILE, FILE STATUS = " WS-AUD-FILE-STATUS
+003160             SET WS-FATAL TO TRUE
+003170         END-IF
+003180     END-IF.
+003190 1010-OPEN-AUDIT-FILE-EXIT.
+003200     EXIT.
+003210
+003220******************************************************************
+003230*  1050-READ-CONTROL-CARD                                       *
+003240*  READS THE OPTIONAL SYSIN CONTROL CARD SUPPLIED BY THE JCL     *
+003250*  DRIVER.  A MISSING CONTROL CARD LEAVES THE COMPILED-IN        *
+003260*  DEFAULTS (FILE-BATCH MODE, WS-CHECKPOINT-INTERVAL) IN PLACE.  *
+003270******************************************************************
+003280 1050-READ-CONTROL-CARD.
+003290     OPEN INPUT CONTROL-CARD-FILE.
+003300     IF WS-CTL-FILE-STATUS = "00"
+003310         READ CONTROL-CARD-FILE
+003320             AT END
+003330                 CONTINUE
+003340             NOT AT END
+003350                 PERFORM 1060-APPLY-CONTROL-CARD
+003360                     THRU 1060-APPLY-CONTROL-CARD-EXIT
+003370         END-READ
+003380         CLOSE CONTROL-CARD-FILE
+003390     END-IF.
+003400 1050-READ-CONTROL-CARD-EXIT.
+003410     EXIT.
+003420
+003430******************************************************************
+003440*  1060-APPLY-CONTROL-CARD                                      *
+003450*  APPLIES THE RUN MODE AND CHECKPOINT INTERVAL FROM THE SYSIN   *
+003460*  CONTROL CARD.  FILE-BATCH IS THE ONLY SUPPORTED RUN MODE -    *
+003470*  THE OLDER SINGLE-NUMBER CONSOLE MODE WAS RETIRED WHEN         *
+003480*  NUMERO-FILE BATCH INPUT WAS ADDED, SO ANY OTHER MODE ON THE   *
+003490*  CARD IS FLAGGED AND THE RUN CONTINUES IN FILE-BATCH MODE.     *
+003500******************************************************************
+003510 1060-APPLY-CONTROL-CARD.
+003520     IF CTL-RUN-MODE NOT = "FILE-BATCH"
+003530         DISPLAY "PROGRAMAPAROUIMPAR - UNSUPPORTED RUN MODE ON "
+003540             "SYSIN: " CTL-RUN-MODE
+003550         DISPLAY "PROGRAMAPAROUIMPAR - CONTINUING IN FILE-BATCH "
+003560             "MODE"
+003570     END-IF.
+003580     IF CTL-CHECKPOINT-INTERVAL IS NUMERIC
+003590             AND CTL-CHECKPOINT-INTERVAL > ZERO
+003600         MOVE CTL-CHECKPOINT-INTERVAL TO WS-CHECKPOINT-INTERVAL
+003610     END-IF.
+003620     IF CTL-JOB-ID NOT = SPACES
+003630         MOVE CTL-JOB-ID TO WS-JOB-ID
+003640     END-IF.
+003650 1060-APPLY-CONTROL-CARD-EXIT.
+003660     EXIT.
+003670
+003680******************************************************************
+003690*  1100-LOAD-CHECKPOINT                                         *
+003700*  READS ANY CHECKPOINT-FILE LEFT BEHIND BY A PRIOR RUN AND     *
+003710*  SETS WS-RESTART-POINT TO THE LAST RECORD NUMBER IT           *
+003720*  SUCCESSFULLY PROCESSED.  A MISSING CHECKPOINT-FILE MEANS     *
+003730*  THIS IS A FRESH RUN, SO WS-RESTART-POINT STAYS ZERO.         *
+003740******************************************************************
+003750 1100-LOAD-CHECKPOINT.
+003760     MOVE ZERO TO WS-RESTART-POINT.
+003770     OPEN INPUT CHECKPOINT-FILE.
+003780     IF WS-CKPT-FILE-STATUS = "00"
+003790         PERFORM 1150-READ-LAST-CHECKPOINT
+003800             THRU 1150-READ-LAST-CHECKPOINT-EXIT
+003810         CLOSE CHECKPOINT-FILE
+003820     END-IF.
+003830 1100-LOAD-CHECKPOINT-EXIT.
+003840     EXIT.
+003850
+003860******************************************************************
+003870*  1150-READ-LAST-CHECKPOINT                                    *
+003880*  READS EVERY RECORD IN THE EXISTING CHECKPOINT-FILE, KEEPING  *
+003890*  THE LAST ONE, SINCE LINE SEQUENTIAL OFFERS NO DIRECT ACCESS  *
+003900*  TO THE FINAL RECORD.                                         *
+003910******************************************************************
+003920 1150-READ-LAST-CHECKPOINT.
+003930     MOVE "N" TO WS-CKPT-EOF-SW.
+003940     PERFORM 1160-READ-CHECKPOINT-RECORD
+003950         THRU 1160-READ-CHECKPOINT-RECORD-EXIT
+003960         UNTIL WS-CKPT-EOF.
+003970 1150-READ-LAST-CHECKPOINT-EXIT.
+003980     EXIT.
+003990
+004000******************************************************************
+004010*  1160-READ-CHECKPOINT-RECORD                                  *
+004020*  READS ONE CHECKPOINT-FILE RECORD, CARRYING ITS RESTART POINT  *
+004030*  AND SUMMARY COUNTERS FORWARD AS THE CURRENT TOTALS UNTIL END  *
+004040*  OF FILE IS REACHED, SO WHAT SURVIVES IS THE LAST CHECKPOINT   *
+004050*  WRITTEN.                                                      *
+004060******************************************************************
+004070 1160-READ-CHECKPOINT-RECORD.
+004080     READ CHECKPOINT-FILE
+004090         AT END
+004100             SET WS-CKPT-EOF TO TRUE
+004110         NOT AT END
+004120             MOVE CKPT-LAST-RECORD  TO WS-RESTART-POINT
+004130             MOVE CKPT-TOTAL-COUNT  TO WS-TOTAL-COUNT
+004140             MOVE CKPT-REJECT-COUNT TO WS-REJECT-COUNT
+004150             MOVE CKPT-PAR-COUNT    TO WS-PAR-COUNT
+004160             MOVE CKPT-IMPAR-COUNT  TO WS-IMPAR-COUNT
+004170             MOVE CKPT-PAR-SUM      TO WS-PAR-SUM
+004180             MOVE CKPT-IMPAR-SUM    TO WS-IMPAR-SUM
+004190     END-READ.
+004200 1160-READ-CHECKPOINT-RECORD-EXIT.
+004210     EXIT.
+004220
+004230******************************************************************
+004240*  1200-SKIP-TO-RESTART-POINT                                   *
+004250*  DISCARDS NUMERO-FILE RECORDS ALREADY COVERED BY THE LOADED   *
+004260*  CHECKPOINT SO THEY ARE NOT RECLASSIFIED AND DUPLICATED IN    *
+004270*  RESULTADO-FILE OR REJECT-FILE.                               *
+004280******************************************************************
+004290 1200-SKIP-TO-RESTART-POINT.
+004300     PERFORM 2100-READ-NUMERO-FILE
+004310         THRU 2100-READ-NUMERO-FILE-EXIT
+004320         UNTIL WS-EOF OR WS-RECORD-NUMBER > WS-RESTART-POINT.
+004330 1200-SKIP-TO-RESTART-POINT-EXIT.
+004340     EXIT.
+004350
+004360******************************************************************
+004370*  2000-PROCESS-FILE                                            *
+004380*  VALIDATES ONE NUMERO-FILE RECORD, CLASSIFIES IT AS PAR OR    *
+004390*  IMPAR WHEN IT IS GOOD OR LOGS IT WHEN IT IS NOT, THEN READS  *
+004400*  THE NEXT RECORD.                                             *
+004410******************************************************************
+004420 2000-PROCESS-FILE.
+004430     PERFORM 2200-VALIDATE-NUMERO
+004440         THRU 2200-VALIDATE-NUMERO-EXIT.
+004450     IF WS-VALID
+004460         MOVE NR-NUMERO TO X
+004470         DIVIDE X BY 2 GIVING WS-QUOTIENT REMAINDER RESULT
+004480         IF RESULT = 0
+004490             DISPLAY "Numero Par"
+004500         ELSE
+004510             DISPLAY "Numero Impar"
+004520         END-IF
+004530         PERFORM 2400-WRITE-RESULTADO
+004540             THRU 2400-WRITE-RESULTADO-EXIT
+004550     ELSE
+004560         PERFORM 2300-WRITE-REJECT
+004570             THRU 2300-WRITE-REJECT-EXIT
+004580     END-IF.
+004590     IF WS-NOT-EOF
+004600         DIVIDE WS-RECORD-NUMBER BY WS-CHECKPOINT-INTERVAL
+004610             GIVING WS-CKPT-QUOTIENT REMAINDER WS-CKPT-REMAINDER
+004620         IF WS-CKPT-REMAINDER = 0
+004630             PERFORM 2500-WRITE-CHECKPOINT
+004640                 THRU 2500-WRITE-CHECKPOINT-EXIT
+004650         END-IF
+004660         PERFORM 2100-READ-NUMERO-FILE
+004670             THRU 2100-READ-NUMERO-FILE-EXIT
+004680     END-IF.
+004690 2000-PROCESS-FILE-EXIT.
+004700     EXIT.
+004710
+004720******************************************************************
+004730*  2100-READ-NUMERO-FILE                                        *
+004740*  READS THE NEXT NUMERO-FILE RECORD, SETTING THE EOF SWITCH    *
+004750*  WHEN THE FILE IS EXHAUSTED.                                  *
+004760******************************************************************
+004770 2100-READ-NUMERO-FILE.
+004780     READ NUMERO-FILE
+004790         AT END
+004800             SET WS-EOF TO TRUE
+004810         NOT AT END
+004820             ADD 1 TO WS-RECORD-NUMBER
+004830     END-READ.
+004840 2100-READ-NUMERO-FILE-EXIT.
+004850     EXIT.
+004860
+004870******************************************************************
+004880*  2200-VALIDATE-NUMERO                                         *
+004890*  REJECTS A NUMERO-FILE RECORD THAT IS NON-NUMERIC OR NEGATIVE *
+004900*  BEFORE IT REACHES THE DIVIDE, SO BAD DATA CANNOT ABEND THE   *
+004910*  BATCH.  NR-NUMERO ITSELF IS UNSIGNED, SO A LEADING "-" IS    *
+004920*  CHECKED FOR ON THE RAW TEXT IMAGE (NR-NUMERO-X) AHEAD OF THE *
+004930*  NUMERIC CLASS TEST - OTHERWISE A NEGATIVE VALUE WOULD JUST   *
+004940*  FAIL THE UNSIGNED NUMERIC TEST AND BE MISREPORTED AS         *
+004950*  NON-NUMERIC RATHER THAN NEGATIVE.                            *
+004960******************************************************************
+004970 2200-VALIDATE-NUMERO.
+004980     SET WS-VALID TO TRUE.
+004990     IF NR-NUMERO-X(1:1) = "-"
+005000         IF NR-NUMERO-X(2:6) IS NUMERIC
+005010             SET WS-INVALID TO TRUE
+005020             SET REJ-NEGATIVE TO TRUE
+005030         ELSE
+005040             SET WS-INVALID TO TRUE
+005050             SET REJ-NON-NUMERIC TO TRUE
+005060         END-IF
+005070     ELSE
+005080         IF NR-NUMERO NOT NUMERIC
+005090             SET WS-INVALID TO TRUE
+005100             SET REJ-NON-NUMERIC TO TRUE
+005110         END-IF
+005120     END-IF.
+005130 2200-VALIDATE-NUMERO-EXIT.
+005140     EXIT.
+005150
+005160******************************************************************
+005170*  2300-WRITE-REJECT                                            *
+005180*  LOGS THE OFFENDING RAW VALUE AND REASON CODE TO THE          *
+005190*  REJECT-FILE, BUILT FROM THE SHARED REJCLASS COPYBOOK.        *
+005200******************************************************************
+005210 2300-WRITE-REJECT.
+005220     MOVE NR-NUMERO-X TO REJ-NUMERO.
+005230     ADD 1 TO WS-REJECT-COUNT.
+005240     WRITE REJCLASS-RECORD.
+005250 2300-WRITE-REJECT-EXIT.
+005260     EXIT.
+005270
+005280******************************************************************
+005290*  2400-WRITE-RESULTADO                                         *
+005300*  BUILDS THE SHARED NUMCLASS RECORD FROM THE CURRENT            *
+005310*  CLASSIFICATION AND WRITES IT TO THE RESULTADO-FILE.          *
+005320******************************************************************
+005330 2400-WRITE-RESULTADO.
+005340     MOVE X TO NC-NUMERO.
+005350     IF RESULT = 0
+005360         SET NC-PAR TO TRUE
+005370         ADD 1 TO WS-PAR-COUNT
+005380         ADD X TO WS-PAR-SUM
+005390             ON SIZE ERROR
+005400                 PERFORM 2420-SUM-OVERFLOW
+005410                     THRU 2420-SUM-OVERFLOW-EXIT
+005420                 GO TO 2400-WRITE-RESULTADO-EXIT
+005430         END-ADD
+005440     ELSE
+005450         SET NC-IMPAR TO TRUE
+005460         ADD 1 TO WS-IMPAR-COUNT
+005470         ADD X TO WS-IMPAR-SUM
+005480             ON SIZE ERROR
+005490                 PERFORM 2420-SUM-OVERFLOW
+005500                     THRU 2420-SUM-OVERFLOW-EXIT
+005510                 GO TO 2400-WRITE-RESULTADO-EXIT
+005520         END-ADD
+005530     END-IF.
+005540     ADD 1 TO WS-TOTAL-COUNT.
+005550     PERFORM 2410-SET-CATEGORY-FLAGS
+005560         THRU 2410-SET-CATEGORY-FLAGS-EXIT.
+005570     WRITE NUMCLASS-RECORD.
+005580 2400-WRITE-RESULTADO-EXIT.
+005590     EXIT.
+005600
+005610******************************************************************
+005620*  2420-SUM-OVERFLOW                                             *
+005630*  A PAR/IMPAR RUNNING TOTAL EXCEEDED ITS ACCUMULATOR.  THE       *
+005640*  BATCH IS STOPPED RATHER THAN LETTING THE SUM SILENTLY          *
+005650*  TRUNCATE, SINCE A WRONG TOTAL WOULD DEFEAT THE WHOLE POINT     *
+005660*  OF THE SUMMARY REPORT.  WS-EOF IS SET TO END THE MAIN         *
+005670*  PROCESSING LOOP; 0000-MAINLINE ROUTES TO 9500-ABORT-RUN        *
+005680*  ONCE WS-FATAL IS ON.                                          *
+005690******************************************************************
+005700 2420-SUM-OVERFLOW.
+005710     DISPLAY "PROGRAMAPAROUIMPAR - PAR/IMPAR TOTAL OVERFLOWED "
+005720         "ITS ACCUMULATOR - RUN ABORTED AT RECORD " X.
+005730     SET WS-FATAL TO TRUE.
+005740     SET WS-EOF TO TRUE.
+005750 2420-SUM-OVERFLOW-EXIT.
+005760     EXIT.
+005770
+005780******************************************************************
+005790*  2410-SET-CATEGORY-FLAGS                                      *
+005800*  TAGS THE RECORD AS A MULTIPLE OF 5 (BATCH-BOUNDARY MARKER)    *
+005810*  AND/OR A MULTIPLE OF BOTH 2 AND 5, IN ADDITION TO PAR/IMPAR.  *
+005820******************************************************************
+005830 2410-SET-CATEGORY-FLAGS.
+005840     DIVIDE X BY 5 GIVING WS-MULT5-QUOTIENT
+005850         REMAINDER WS-MULT5-REMAINDER.
+005860     IF WS-MULT5-REMAINDER = 0
+005870         SET NC-MULT5 TO TRUE
+005880     ELSE
+005890         SET NC-NOT-MULT5 TO TRUE
+005900     END-IF.
+005910     DIVIDE X BY 10 GIVING WS-MULT10-QUOTIENT
+005920         REMAINDER WS-MULT10-REMAINDER.
+005930     IF WS-MULT10-REMAINDER = 0
+005940         SET NC-MULT10 TO TRUE
+005950     ELSE
+005960         SET NC-NOT-MULT10 TO TRUE
+005970     END-IF.
+005980 2410-SET-CATEGORY-FLAGS-EXIT.
+005990     EXIT.
+006000
+006010******************************************************************
+006020*  2500-WRITE-CHECKPOINT                                        *
+006030*  RECORDS THE LAST NUMERO-FILE RECORD NUMBER SUCCESSFULLY       *
+006040*  PROCESSED, PLUS THE SUMMARY COUNTERS AS OF THAT POINT, SO A   *
+006050*  RESTARTED RUN KNOWS WHERE TO RESUME AND THE END-OF-JOB        *
+006060*  SUMMARY/AUDIT RECORD REFLECT THE WHOLE BATCH, NOT JUST THE    *
+006070*  RECORDS SEEN SINCE THE RESTART.  THE FILE IS CLOSED AND       *
+006080*  REOPENED FOR EXTEND RIGHT AFTER THE WRITE SO THE RECORD IS    *
+006090*  FLUSHED TO DISK IMMEDIATELY RATHER THAN SITTING IN THE        *
+006100*  RUNTIME'S LINE SEQUENTIAL OUTPUT BUFFER UNTIL THE NEXT        *
+006110*  CHECKPOINT OR END OF JOB - AN ABEND BETWEEN CHECKPOINTS MUST  *
+006120*  NOT BE ABLE TO LOSE AN ALREADY-WRITTEN CHECKPOINT RECORD.     *
+006130******************************************************************
+006140 2500-WRITE-CHECKPOINT.
+006150     MOVE WS-RECORD-NUMBER TO CKPT-LAST-RECORD.
+006160     MOVE WS-TOTAL-COUNT   TO CKPT-TOTAL-COUNT.
+006170     MOVE WS-REJECT-COUNT  TO CKPT-REJECT-COUNT.
+006180     MOVE WS-PAR-COUNT     TO CKPT-PAR-COUNT.
+006190     MOVE WS-IMPAR-COUNT   TO CKPT-IMPAR-COUNT.
+006200     MOVE WS-PAR-SUM       TO CKPT-PAR-SUM.
+006210     MOVE WS-IMPAR-SUM     TO CKPT-IMPAR-SUM.
+006220     WRITE CHECKPOINT-RECORD.
+006230     CLOSE CHECKPOINT-FILE.
+006240     OPEN EXTEND CHECKPOINT-FILE.
+006250 2500-WRITE-CHECKPOINT-EXIT.
+006260     EXIT.
+006270
+006280******************************************************************
+006290*  2600-CLEAR-CHECKPOINT                                        *
+006300*  REACHING 9000-TERMINATE MEANS NUMERO-FILE WAS READ TO A       *
+006310*  GENUINE END OF FILE, SO THE BATCH IS COMPLETE AND ANY         *
+006320*  "RESUME HERE" CHECKPOINT LEFT BY 2500-WRITE-CHECKPOINT MUST   *
+006330*  NOT SURVIVE FOR THE NEXT RUN.  RE-OPENING CHECKPOINT-FILE     *
+006340*  OUTPUT AND CLOSING IT AGAIN LEAVES IT EMPTY, SO A FUTURE RUN  *
+006350*  AGAINST A NEW NUMERO-FILE IS NOT MISTAKEN FOR A RESTART OF    *
+006360*  THIS ONE.  A RUN THAT ABENDS NEVER REACHES THIS PARAGRAPH, SO *
+006370*  THE LAST PERIODIC CHECKPOINT WRITTEN DURING THE RUN REMAINS   *
+006380*  AVAILABLE AS THE TRUE RESUME POINT FOR THAT CASE.             *
+006390******************************************************************
+006400 2600-CLEAR-CHECKPOINT.
+006410     CLOSE CHECKPOINT-FILE.
+006420     OPEN OUTPUT CHECKPOINT-FILE.
+006430     CLOSE CHECKPOINT-FILE.
+006440 2600-CLEAR-CHECKPOINT-EXIT.
+006450     EXIT.
+006460
+006470******************************************************************
+006480*  9000-TERMINATE                                               *
+006490*  CLOSES ALL OPEN FILES AT END OF A NORMAL, COMPLETE RUN AND    *
+006500*  CLEARS THE CHECKPOINT SO IT CANNOT BE MISREAD AS A RESTART    *
+006510*  POINT BY A LATER, UNRELATED RUN.                              *
+006520******************************************************************
+006530 9000-TERMINATE.
+006540     CLOSE NUMERO-FILE.
+006550     CLOSE RESULTADO-FILE.
+006560     CLOSE REJECT-FILE.
+006570     PERFORM 2600-CLEAR-CHECKPOINT
+006580         THRU 2600-CLEAR-CHECKPOINT-EXIT.
+006590     PERFORM 9100-PRINT-SUMMARY
+006600         THRU 9100-PRINT-SUMMARY-EXIT.
+006610     PERFORM 9200-WRITE-AUDIT-RECORD
+006620         THRU 9200-WRITE-AUDIT-RECORD-EXIT.
+006630     CLOSE AUDIT-FILE.
+006640 9000-TERMINATE-EXIT.
+006650     EXIT.
+006660
+006670******************************************************************
+006680*  9100-PRINT-SUMMARY                                            *
+006690*  DISPLAYS THE END-OF-JOB SUMMARY REPORT SO THE BATCH TOTALS    *
+006700*  CAN BE RECONCILED AGAINST THE SOURCE SYSTEM'S RECORD COUNT.   *
+006710*  RECORDS READ COVERS EVERY NUMERO-FILE RECORD SEEN, INCLUDING  *
+006720*  REJECTS; RECORDS CLASSIFIED COVERS ONLY THOSE ACTUALLY        *
+006730*  WRITTEN TO RESULTADO-FILE.                                    *
+006740******************************************************************
+006750 9100-PRINT-SUMMARY.
+006760     DISPLAY "PROGRAMAPAROUIMPAR - END OF JOB SUMMARY".
+006770     DISPLAY "RECORDS READ. . . . . . . . : " WS-RECORD-NUMBER.
+006780     DISPLAY "RECORDS CLASSIFIED. . . . . : " WS-TOTAL-COUNT.
+006790     DISPLAY "RECORDS REJECTED  . . . . . : " WS-REJECT-COUNT.
+006800     DISPLAY "PAR    COUNT . . . . . . . . : " WS-PAR-COUNT.
+006810     DISPLAY "PAR    TOTAL . . . . . . . . : " WS-PAR-SUM.
+006820     DISPLAY "IMPAR  COUNT . . . . . . . . : " WS-IMPAR-COUNT.
+006830     DISPLAY "IMPAR  TOTAL . . . . . . . . : " WS-IMPAR-SUM.
+006840 9100-PRINT-SUMMARY-EXIT.
+006850     EXIT.
+006860
+006870******************************************************************
+006880*  9200-WRITE-AUDIT-RECORD                                       *
+006890*  APPENDS ONE RECORD TO THE AUDIT TRAIL FOR THIS RUN, SHOWING   *
+006900*  WHEN IT RAN, WHICH JOB RAN IT, AND HOW MANY RECORDS WERE      *
+006910*  READ, WRITTEN AND REJECTED.                                  *
+006920******************************************************************
+006930 9200-WRITE-AUDIT-RECORD.
+006940     MOVE WS-RUN-DATE      TO AUD-RUN-DATE.
+006950     MOVE WS-RUN-TIME      TO AUD-RUN-TIME.
+006960     MOVE WS-JOB-ID        TO AUD-JOB-ID.
+006970     MOVE WS-RECORD-NUMBER TO AUD-RECORDS-IN.
+006980     MOVE WS-TOTAL-COUNT   TO AUD-RECORDS-OUT.
+006990     MOVE WS-REJECT-COUNT  TO AUD-REJECT-COUNT.
+007000     WRITE AUDIT-RECORD.
+007010 9200-WRITE-AUDIT-RECORD-EXIT.
+007020     EXIT.
+007030
+007040******************************************************************
+007050*  9500-ABORT-RUN                                                *
+007060*  REACHED ONLY WHEN WS-FATAL WAS SET DURING 1000-INITIALIZE OR  *
+007070*  MID-RUN (A REQUIRED FILE COULD NOT BE OPENED, OR A SUMMARY    *
+007080*  ACCUMULATOR OVERFLOWED).  SETS A NON-ZERO RETURN CODE SO THE  *
+007090*  JOB STEP SHOWS FAILED RATHER THAN A CLEAN END, AND SKIPS THE  *
+007100*  NORMAL SUMMARY/AUDIT/CHECKPOINT-CLEARING PROCESSING SINCE THE *
+007110*  RUN NEVER GENUINELY COMPLETED.  ANY FILES OPENED SUCCESSFULLY *
+007120*  BEFORE THE FATAL CONDITION ARE CLOSED IMPLICITLY BY STOP RUN. *
+007130******************************************************************
+007140 9500-ABORT-RUN.
+007150     DISPLAY "PROGRAMAPAROUIMPAR - RUN ABORTED, SEE PRIOR "
+007160         "MESSAGE".
+007170     MOVE 16 TO RETURN-CODE.
+007180 9500-ABORT-RUN-EXIT.
+007190     EXIT.
+007200
+007210 END PROGRAM PROGRAMAPAROUIMPAR.
