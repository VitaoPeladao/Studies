@@ -0,0 +1,30 @@
+000010******************************************************************
+000020*  NUMCLASS.CPY                                                 *
+000030*  SHARED RECORD LAYOUT FOR A CLASSIFIED NUMBER.  COPIED INTO   *
+000040*  PROGRAMAPAROUIMPAR'S RESULTADO-FILE AND INTO ANY DOWNSTREAM  *
+000050*  RECONCILIATION OR REPORTING PROGRAM THAT READS ITS OUTPUT,   *
+000060*  SO EVERY PROGRAM AGREES ON THE SAME RECORD SHAPE.            *
+000070******************************************************************
+000080*  MODIFICATION HISTORY                                         *
+000090*  DATE      INIT  DESCRIPTION                                  *
+000100*  --------  ----  ------------------------------------------------
+000110*  08/09/26  RA    ORIGINAL VERSION - NUMBER PLUS PAR/IMPAR FLAG.
+000111*  08/09/26  RA    WIDENED NC-NUMERO FROM PIC 9(02) TO PIC 9(07)
+000112*                  SO REAL ACCOUNT/DOCUMENT NUMBERS NO LONGER
+000113*                  HAVE TO BE PRE-TRUNCATED BEFORE CLASSIFYING.
+000114*  08/09/26  RA    ADDED NC-MULT5-FLAG AND NC-MULT10-FLAG SO A
+000115*                  RECORD CAN ALSO BE TAGGED AS A BATCH-BOUNDARY
+000116*                  MARKER (MULTIPLE OF 5) OR A MULTIPLE OF BOTH
+000117*                  2 AND 5, ALONGSIDE ITS PAR/IMPAR FLAG.
+000120******************************************************************
+000130 01  NUMCLASS-RECORD.
+000140     05  NC-NUMERO               PIC 9(07).
+000150     05  NC-PAR-IMPAR-FLAG       PIC X(01).
+000160         88  NC-PAR                          VALUE "P".
+000170         88  NC-IMPAR                         VALUE "I".
+000180     05  NC-MULT5-FLAG           PIC X(01).
+000190         88  NC-MULT5                        VALUE "Y".
+000200         88  NC-NOT-MULT5                    VALUE "N".
+000210     05  NC-MULT10-FLAG          PIC X(01).
+000220         88  NC-MULT10                       VALUE "Y".
+000230         88  NC-NOT-MULT10                   VALUE "N".
