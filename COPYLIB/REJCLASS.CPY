@@ -0,0 +1,18 @@
+000010******************************************************************
+000020*  REJCLASS.CPY                                                 *
+000030*  RECORD LAYOUT FOR THE REJECT LOG.  HOLDS THE RAW OFFENDING   *
+000040*  VALUE PLUS A REASON CODE FOR ANY NUMERO-FILE RECORD THAT     *
+000050*  FAILS VALIDATION AHEAD OF THE PARITY CHECK.                  *
+000060******************************************************************
+000070*  MODIFICATION HISTORY                                         *
+000080*  DATE      INIT  DESCRIPTION                                  *
+000090*  --------  ----  ------------------------------------------------
+000100*  08/09/26  RA    ORIGINAL VERSION - RAW VALUE PLUS REASON CODE.
+000101*  08/09/26  RA    WIDENED REJ-NUMERO FROM PIC X(02) TO PIC X(07)
+000102*                  TO MATCH THE WIDENED NUMERO-FILE INPUT RECORD.
+000110******************************************************************
+000120 01  REJCLASS-RECORD.
+000130     05  REJ-NUMERO              PIC X(07).
+000140     05  REJ-REASON-CODE         PIC 9(02).
+000150         88  REJ-NON-NUMERIC                 VALUE 01.
+000160         88  REJ-NEGATIVE                    VALUE 02.
